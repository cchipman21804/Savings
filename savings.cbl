@@ -1,120 +1,898 @@
-      *****************************************************************
-      * SAVINGS                                                       *
-      *                                                               *
-      * A simple program that calculates the future value of an       *
-      * initial investment in a savings account which is compounded   *
-      * on a monthly basis.                                           *
-      *                                                               *
-      *****************************************************************
-       identification division.
-       program-id.   savings.
-
-       data division.
-       working-storage section.
-
-      *****************************************************************
-      *                                                               *
-      * Savings account formula:                                      *
-      *                                                               *
-      *              F = P (1+r)^n                                    *
-      *                                                               *
-      *       F = Future Value                                        *
-      *       P = Present Value (initial investment)                  *
-      *       r = monthly-interest (rate)                             *
-      *       n = term (months)                                       *
-      *                                                               *
-      *****************************************************************
-
-       01 CALC-FIELDS.
-              05 PRESENT-VALUE     PIC S9(9)V99 USAGE COMP.
-              05 ANNUAL-INTEREST   PIC 99V9(4) USAGE COMP.
-              05 MONTHLY-INTEREST  PIC 9V9(6) USAGE COMP.
-              05 LOAN-TERM-YEARS   PIC 99 USAGE COMP.
-              05 LOAN-TERM-MONTHS  PIC 999 USAGE COMP.
-              05 NUMERATOR         PIC S9(9)V9(6) USAGE COMP.
-              05 DENOMINATOR       PIC S9(9)V9(6) USAGE COMP.
-              05 FUTURE-VALUE      PIC S9(9)V99 USAGE COMP.
-
-       01 DISP-FIELDS.
-              05 FV-OUT            PIC $ZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
-              05 PRINCIPAL         PIC $ZZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
-              05 INTEREST-RATE     PIC Z9.99 USAGE DISPLAY.
-              05 LOAN-TERM-OUT     PIC Z9 USAGE DISPLAY.
-
-       procedure division.
-       init-ws.
-              initialize calc-fields
-              initialize disp-fields.
-
-       user-input.
-              display "SAVINGS ACCOUNT CALCULATOR"
-              display "Enter zero for any parameter to end the program."
-              display "Enter initial investment: "
-              accept present-value
-              if present-value = 0
-                     go to end-program
-              end-if
-              if present-value > 999999999
-                     display "Value must be <= $999,999,999.99"
-                     go to user-input
-              end-if
-
-              display "Enter annual interest rate as a % value: "
-              accept annual-interest
-              if annual-interest = 0
-                     go to end-program
-              end-if
-              if annual-interest > 26
-                     display "Interest must be <= 26%"
-                     go to user-input
-              end-if
-
-              display "Enter term in years: "
-              accept loan-term-years
-              if loan-term-years = 0
-                     go to end-program
-              end-if
-              if loan-term-years > 30
-                     display "Term must be <= 30 years."
-                     go to user-input
-              end-if.
-
-       calculate-it.
-
-      *****************************************************************
-      *                                                               *
-      * Savings account formula:                                      *
-      *                                                               *
-      *              F = P (1+r)^n                                    *
-      *                                                               *
-      *       F = Future Value                                        *
-      *       P = Present Value (initial investment)                  *
-      *       r = monthly-interest (rate)                             *
-      *       n = term (months)                                       *
-      *                                                               *
-      *****************************************************************
-
-              move loan-term-years to loan-term-out
-              move present-value to principal
-              move annual-interest to interest-rate
-
-              multiply 12 by loan-term-years giving loan-term-months
-              divide annual-interest by 1200 giving monthly-interest
-              rounded
-
-              compute denominator = (1+monthly-interest) **
-              loan-term-months
-
-              compute future-value = present-value *
-              denominator
-
-              move future-value to fv-out.
-
-       disp-result.
-              display "Principal: " principal
-              display "Term: " loan-term-out " years"
-              display "Interest Rate: " interest-rate "%"
-              display "Future Value: " fv-out.
-
-       end-program.
-              stop run.
+      *****************************************************************
+      * SAVINGS                                                       *
+      *                                                               *
+      * A program that calculates the future value of an investment  *
+      * in a savings account, either for one account keyed in at the  *
+      * console or for a whole SAVINGS-ACCOUNTS file run in batch.    *
+      *                                                               *
+      *****************************************************************
+       identification division.
+       program-id.   savings.
+
+       environment division.
+       input-output section.
+       file-control.
+           SELECT SAVINGS-ACCOUNTS ASSIGN TO "SAVACCT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SA-STATUS.
+           SELECT SAVINGS-CALC-LOG ASSIGN TO "SAVLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "SAVRST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RST-STATUS.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AM-STATUS.
+           SELECT SAVINGS-RATE-SCHEDULE ASSIGN TO "SAVRATE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RS-STATUS.
+           SELECT GL-POSTING-FILE ASSIGN TO "GLPOST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GL-STATUS.
+           SELECT PROJECTION-REPORT ASSIGN TO "SAVRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       data division.
+       file section.
+
+      *****************************************************************
+      * SAVINGS-ACCOUNTS - batch input, one account per record.       *
+      *****************************************************************
+       FD  SAVINGS-ACCOUNTS.
+       01  SA-RECORD.
+           05  SA-ACCOUNT-NUMBER       PIC 9(9).
+           05  SA-PRESENT-VALUE        PIC 9(9)V99.
+           05  SA-ANNUAL-INTEREST      PIC 99V9(4).
+           05  SA-LOAN-TERM-YEARS      PIC 99.
+           05  FILLER                  PIC X(10).
+
+      *****************************************************************
+      * SAVINGS-CALC-LOG - permanent audit trail of every projection  *
+      * run, single account or batch.                                 *
+      *****************************************************************
+       FD  SAVINGS-CALC-LOG.
+       01  SCL-RECORD.
+           05  SCL-LOG-DATE            PIC 9(8).
+           05  SCL-LOG-TIME            PIC 9(8).
+           05  SCL-USER-ID             PIC X(08).
+           05  SCL-ACCOUNT-NUMBER      PIC 9(9).
+           05  SCL-PRESENT-VALUE       PIC 9(9)V99.
+           05  SCL-ANNUAL-INTEREST     PIC 99V9(4).
+           05  SCL-LOAN-TERM-YEARS     PIC 99.
+           05  SCL-PERIODS-PER-YEAR    PIC 9(3).
+           05  SCL-MONTHLY-CONTRIB     PIC 9(7)V99.
+           05  SCL-RATE-SCHEDULE-USED  PIC X(01).
+           05  SCL-WITHDRAWAL-MONTH    PIC 9(5).
+           05  SCL-PENALTY-AMOUNT      PIC 9(9)V99.
+           05  SCL-FUTURE-VALUE        PIC 9(9)V99.
+           05  FILLER                  PIC X(05).
+
+      *****************************************************************
+      * RESTART-FILE - checkpoint of how many SAVINGS-ACCOUNTS        *
+      * records the batch run has completed, so a rerun can skip      *
+      * past finished work by position rather than by account         *
+      * number (the input file is not required to be sorted).         *
+      * RST-LAST-ACCOUNT is kept only as a human-readable label of     *
+      * the last account completed - it is not used to decide what    *
+      * to skip.                                                       *
+      *****************************************************************
+       FD  RESTART-FILE.
+       01  RST-RECORD.
+           05  RST-RECORDS-PROCESSED   PIC 9(9).
+           05  RST-LAST-ACCOUNT        PIC 9(9).
+           05  FILLER                  PIC X(01).
+
+      *****************************************************************
+      * ACCOUNT-MASTER - figures of record for each account, used to  *
+      * cross-check what was keyed in or read from the batch file.    *
+      *****************************************************************
+       FD  ACCOUNT-MASTER.
+       01  AM-RECORD.
+           05  AM-REC-ACCOUNT-NUMBER   PIC 9(9).
+           05  AM-REC-PRESENT-VALUE    PIC 9(9)V99.
+           05  AM-REC-ANNUAL-INTEREST  PIC 99V9(4).
+           05  FILLER                  PIC X(10).
+
+      *****************************************************************
+      * SAVINGS-RATE-SCHEDULE - promotional/step rate segments, keyed *
+      * by account number.  Optional - a missing file just means no   *
+      * account has a step schedule on file.                          *
+      *****************************************************************
+       FD  SAVINGS-RATE-SCHEDULE.
+       01  SRS-RECORD.
+           05  SRS-ACCOUNT-NUMBER      PIC 9(9).
+           05  SRS-START-MONTH         PIC 9(5).
+           05  SRS-END-MONTH           PIC 9(5).
+           05  SRS-ANNUAL-RATE         PIC 99V9(4).
+           05  FILLER                  PIC X(05).
+
+      *****************************************************************
+      * GL-POSTING-FILE - feed picked up by the nightly general       *
+      * ledger job to post the interest accrued on each projection.   *
+      *****************************************************************
+       FD  GL-POSTING-FILE.
+       01  GLP-RECORD.
+           05  GLP-ACCOUNT-NUMBER      PIC 9(9).
+           05  GLP-PRINCIPAL           PIC 9(9)V99.
+           05  GLP-INTEREST-EARNED     PIC S9(9)V99.
+           05  GLP-FUTURE-VALUE        PIC S9(9)V99.
+           05  GLP-POSTING-DATE        PIC 9(8).
+           05  FILLER                  PIC X(05).
+
+      *****************************************************************
+      * PROJECTION-REPORT - year-by-year counter handout.             *
+      *****************************************************************
+       FD  PROJECTION-REPORT.
+       01  PRT-LINE                    PIC X(80).
+
+       working-storage section.
+
+      *****************************************************************
+      *                                                               *
+      * Savings account formula:                                      *
+      *                                                               *
+      *              F = P (1+r)^n                                    *
+      *                                                               *
+      *       F = Future Value                                        *
+      *       P = Present Value (initial investment)                  *
+      *       r = rate-per-period                                     *
+      *       n = total-periods                                       *
+      *                                                               *
+      * A recurring contribution added each period turns this into    *
+      * an ordinary annuity, and a step rate schedule or an early      *
+      * withdrawal just changes what happens on a given period, so     *
+      * CALCULATE-IT works the balance forward one period at a time    *
+      * through CALC-PERIOD rather than solving it in one shot.        *
+      *                                                               *
+      *****************************************************************
+
+       01  CALC-FIELDS.
+           05  ACCOUNT-NUMBER          PIC 9(9) USAGE COMP.
+           05  PRESENT-VALUE           PIC S9(9)V99 USAGE COMP.
+           05  ANNUAL-INTEREST         PIC 99V9(4) USAGE COMP.
+           05  ACTIVE-ANNUAL-RATE      PIC 99V9(4) USAGE COMP.
+           05  RATE-PER-PERIOD         PIC 9V9(6) USAGE COMP.
+           05  LOAN-TERM-YEARS         PIC 99 USAGE COMP.
+           05  PERIODS-PER-YEAR        PIC 9(3) USAGE COMP.
+           05  TOTAL-PERIODS           PIC 9(5) USAGE COMP.
+           05  CURRENT-PERIOD          PIC 9(5) USAGE COMP.
+           05  CURRENT-MONTH           PIC 9(5) USAGE COMP.
+           05  CURRENT-YEAR            PIC 99 USAGE COMP.
+           05  PERIOD-REMAINDER        PIC 9(5) USAGE COMP.
+           05  NUMERATOR               PIC S9(9)V9(6) USAGE COMP.
+           05  DENOMINATOR             PIC S9(9)V9(6) USAGE COMP.
+           05  RUNNING-BALANCE         PIC S9(9)V9(4) USAGE COMP.
+           05  YEAR-END-BALANCE        PIC S9(9)V99 USAGE COMP.
+           05  MONTHLY-CONTRIBUTION    PIC S9(7)V99 USAGE COMP.
+           05  CONTRIBUTION-PER-PERIOD PIC S9(7)V99 USAGE COMP.
+           05  FUTURE-VALUE            PIC S9(9)V99 USAGE COMP.
+           05  INTEREST-EARNED         PIC S9(9)V99 USAGE COMP.
+           05  EARLY-WITHDRAWAL-MONTH  PIC 9(5) USAGE COMP.
+           05  EARLY-WITHDRAWAL-PERIOD PIC 9(5) USAGE COMP.
+           05  MAX-WITHDRAWAL-MONTH    PIC 9(5) USAGE COMP.
+           05  PENALTY-RATE            PIC 9V9(4) USAGE COMP.
+           05  PENALTY-AMOUNT          PIC S9(9)V99 USAGE COMP.
+
+       01  DISP-FIELDS.
+           05  FV-OUT               PIC $ZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
+           05  PRINCIPAL            PIC $ZZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
+           05  INTEREST-RATE        PIC Z9.99 USAGE DISPLAY.
+           05  LOAN-TERM-OUT        PIC Z9 USAGE DISPLAY.
+           05  YEAR-OUT             PIC Z9 USAGE DISPLAY.
+           05  MAX-MONTH-OUT        PIC ZZ9 USAGE DISPLAY.
+           05  WITHDRAW-MONTH-OUT   PIC ZZ9 USAGE DISPLAY.
+           05  YEAR-BALANCE-OUT     PIC $ZZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
+           05  PENALTY-OUT          PIC $ZZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
+           05  ACCOUNT-OUT          PIC 9(9) USAGE DISPLAY.
+
+       01  PROGRAM-SWITCHES.
+           05  RUN-MODE                PIC X(01).
+               88  RUN-MODE-BATCH          VALUE "B" "b".
+               88  RUN-MODE-SINGLE         VALUE "S" "s".
+           05  COMPOUNDING-CHOICE      PIC X(01).
+           05  RATE-SCHEDULE-SW        PIC X(01) VALUE "N".
+               88  HAS-RATE-SCHEDULE       VALUE "Y" "y".
+           05  RATE-SCHEDULE-FULL-SW   PIC X(01) VALUE "N".
+               88  RATE-SCHEDULE-IS-FULL   VALUE "Y".
+           05  EARLY-WITHDRAWAL-SW     PIC X(01) VALUE "N".
+               88  HAS-EARLY-WITHDRAWAL    VALUE "Y" "y".
+           05  EARLY-WITHDRAWAL-DONE-SW PIC X(01) VALUE "N".
+               88  EARLY-WITHDRAWAL-IS-DONE VALUE "Y".
+           05  YEARLY-REPORT-SW        PIC X(01) VALUE "N".
+               88  HAS-YEARLY-REPORT       VALUE "Y" "y".
+           05  REPORT-OPENED-SW        PIC X(01) VALUE "N".
+               88  REPORT-IS-OPEN          VALUE "Y".
+           05  CROSS-CHECK-RESULT      PIC X(01) VALUE "N".
+               88  CROSS-CHECK-OK          VALUE "M".
+               88  CROSS-CHECK-NOT-FOUND   VALUE "N".
+               88  CROSS-CHECK-DISCREPANCY VALUE "D".
+           05  MORE-ACCOUNTS-SW        PIC X(01) VALUE "Y".
+               88  MORE-ACCOUNTS           VALUE "Y".
+               88  NO-MORE-ACCOUNTS        VALUE "N".
+           05  MORE-MASTER-SW          PIC X(01) VALUE "Y".
+               88  MORE-MASTER-RECS        VALUE "Y".
+               88  NO-MORE-MASTER-RECS     VALUE "N".
+           05  MORE-RATE-SW            PIC X(01) VALUE "Y".
+               88  MORE-RATE-RECS           VALUE "Y".
+               88  NO-MORE-RATE-RECS        VALUE "N".
+
+       01  FILE-STATUS-FIELDS.
+           05  SA-STATUS               PIC X(02).
+           05  LOG-STATUS              PIC X(02).
+           05  RST-STATUS              PIC X(02).
+           05  AM-STATUS               PIC X(02).
+           05  RS-STATUS               PIC X(02).
+           05  GL-STATUS               PIC X(02).
+           05  RPT-STATUS              PIC X(02).
+
+       01  RUN-DATE-TIME.
+           05  RUN-DATE                PIC 9(8).
+           05  RUN-TIME                PIC 9(8).
+           05  RUN-USER-ID             PIC X(08).
+
+       01  RESTART-FIELDS.
+           05  RESTART-RECORDS-PROCESSED PIC 9(9) USAGE COMP
+                   VALUE ZERO.
+           05  RESTART-LAST-ACCOUNT    PIC 9(9) VALUE ZERO.
+           05  BATCH-RECORDS-READ      PIC 9(9) USAGE COMP
+                   VALUE ZERO.
+
+      *****************************************************************
+      * ACCOUNT-MASTER-TABLE - the whole account master loaded into   *
+      * memory once at start-up so every account, batch or single,    *
+      * can be cross-checked by a straight table scan.                *
+      *****************************************************************
+       01  ACCOUNT-MASTER-TABLE.
+           05  ACCOUNT-MASTER-COUNT    PIC 9(5) USAGE COMP VALUE ZERO.
+           05  ACCOUNT-MASTER-ENTRY OCCURS 1 TO 2000 TIMES
+                   DEPENDING ON ACCOUNT-MASTER-COUNT
+                   INDEXED BY AM-IDX.
+               10  AM-ACCOUNT-NUMBER   PIC 9(9).
+               10  AM-PRESENT-VALUE    PIC S9(9)V99 USAGE COMP.
+               10  AM-ANNUAL-INTEREST  PIC 99V9(4) USAGE COMP.
+
+      *****************************************************************
+      * RATE-SCHEDULE-MASTER-TABLE - every step-rate segment on file,  *
+      * for every account, loaded once at start-up.                    *
+      *****************************************************************
+       01  RATE-SCHEDULE-MASTER-TABLE.
+           05  RSM-COUNT               PIC 9(5) USAGE COMP VALUE ZERO.
+           05  RSM-ENTRY OCCURS 1 TO 2000 TIMES
+                   DEPENDING ON RSM-COUNT
+                   INDEXED BY RSM-IDX.
+               10  RSM-ACCOUNT-NUMBER  PIC 9(9).
+               10  RSM-START-MONTH     PIC 9(5).
+               10  RSM-END-MONTH       PIC 9(5).
+               10  RSM-ANNUAL-RATE     PIC 99V9(4).
+
+      *****************************************************************
+      * RATE-SCHEDULE-TABLE - the step-rate segments in effect for    *
+      * the account CALCULATE-IT is working on right now - either     *
+      * copied from RATE-SCHEDULE-MASTER-TABLE or keyed in by hand.    *
+      *****************************************************************
+       01  RATE-SCHEDULE-TABLE.
+           05  RATE-SCHEDULE-COUNT     PIC 99 USAGE COMP VALUE ZERO.
+           05  RATE-SCHEDULE-ENTRY OCCURS 1 TO 20 TIMES
+                   DEPENDING ON RATE-SCHEDULE-COUNT
+                   INDEXED BY RS-IDX.
+               10  RS-START-MONTH      PIC 9(5).
+               10  RS-END-MONTH        PIC 9(5).
+               10  RS-ANNUAL-RATE      PIC 99V9(4).
+
+       procedure division.
+       init-ws.
+              initialize calc-fields
+              initialize disp-fields
+              initialize program-switches
+              initialize restart-fields
+              move 0.0700 to penalty-rate
+
+              accept run-date from date yyyymmdd
+              accept run-time from time
+
+              perform load-account-master
+              perform load-rate-schedule-file
+              perform open-calc-log
+              perform open-gl-posting
+
+              display "SAVINGS ACCOUNT CALCULATOR"
+              display "Enter B for batch processing or S for a single "
+                     "account: "
+              accept run-mode
+              if run-mode-batch
+                     move "BATCH   " to run-user-id
+                     perform batch-driver
+                     go to end-program
+              end-if.
+
+              display "Enter your teller ID: "
+              accept run-user-id.
+
+       user-input.
+              display "Enter zero for any parameter to end the program."
+              display "Enter account number for cross-check (0 if "
+                     "none): "
+              accept account-number
+
+              display "Enter initial investment: "
+              accept present-value
+              if present-value = 0
+                     go to end-program
+              end-if
+              if present-value > 999999999
+                     display "Value must be <= $999,999,999.99"
+                     go to user-input
+              end-if
+
+              display "Enter annual interest rate as a % value: "
+              accept annual-interest
+              if annual-interest = 0
+                     go to end-program
+              end-if
+              if annual-interest > 26
+                     display "Interest must be <= 26%"
+                     go to user-input
+              end-if
+
+              display "Enter term in years: "
+              accept loan-term-years
+              if loan-term-years = 0
+                     go to end-program
+              end-if
+              if loan-term-years > 30
+                     display "Term must be <= 30 years."
+                     go to user-input
+              end-if.
+
+       get-compounding-choice.
+              display "Enter compounding frequency - "
+                     "1=Monthly 2=Quarterly 3=Daily: "
+              accept compounding-choice
+              evaluate compounding-choice
+                  when "1"
+                      move 12 to periods-per-year
+                  when "2"
+                      move 4 to periods-per-year
+                  when "3"
+                      move 365 to periods-per-year
+                  when other
+                      display "Enter 1, 2 or 3."
+                      go to get-compounding-choice
+              end-evaluate.
+
+       get-contribution-choice.
+              display "Enter recurring monthly contribution "
+                     "(0 for none): "
+              accept monthly-contribution
+              if monthly-contribution < 0 or monthly-contribution
+                     > 999999.99
+                     display "Contribution must be 0 to $999,999.99"
+                     go to get-contribution-choice
+              end-if
+              compute contribution-per-period rounded =
+                     monthly-contribution * 12 / periods-per-year.
+
+       get-rate-schedule-choice.
+              if account-number = 0
+                     display "Use a promotional/step rate schedule? "
+                            "(Y/N): "
+                     accept rate-schedule-sw
+                     if has-rate-schedule
+                            perform get-rate-schedule-entries
+                     end-if
+              end-if.
+
+       get-early-withdrawal-choice.
+              display "Project an early withdrawal? (Y/N): "
+              accept early-withdrawal-sw
+              if has-early-withdrawal
+                     compute max-withdrawal-month =
+                            loan-term-years * 12
+                     move max-withdrawal-month to max-month-out
+                     display "Enter the withdrawal month (1-"
+                            max-month-out "): "
+                     accept early-withdrawal-month
+                     if early-withdrawal-month < 1 or
+                            early-withdrawal-month >=
+                            max-withdrawal-month
+                            display "Month must be before the end "
+                                   "of the term."
+                            go to get-early-withdrawal-choice
+                     end-if
+                     compute early-withdrawal-period =
+                            early-withdrawal-month * periods-per-year
+                            / 12
+                     if early-withdrawal-period < 1
+                            move 1 to early-withdrawal-period
+                     end-if
+                     if early-withdrawal-period >=
+                            periods-per-year * loan-term-years
+                            compute early-withdrawal-period =
+                                   periods-per-year * loan-term-years
+                                   - 1
+                     end-if
+              end-if.
+
+       get-yearly-report-choice.
+              display "Print a year-by-year projection report? (Y/N): "
+              accept yearly-report-sw.
+
+       cross-check-account.
+              if account-number not = 0
+                     move "N" to cross-check-result
+                     move 1 to am-idx
+                     perform check-master-entry varying am-idx
+                            from 1 by 1
+                            until am-idx > account-master-count
+                     move account-number to account-out
+                     if cross-check-not-found
+                            display "Account " account-out
+                                   " not found on the account master - "
+                                   "proceeding with entered figures."
+                     end-if
+                     if cross-check-discrepancy
+                            display "WARNING - entered present value "
+                                   "or rate does not match the account "
+                                   "master for account " account-out
+                            display "Re-enter the account figures to "
+                                   "continue."
+                            go to user-input
+                     end-if
+              end-if
+
+              perform calculate-it
+              perform disp-result
+              perform write-audit-log
+              if account-number not = 0
+                     perform write-gl-posting
+              end-if.
+
+       end-program.
+              close savings-calc-log
+              close gl-posting-file
+              if report-is-open
+                     close projection-report
+              end-if
+              stop run.
+
+      *****************************************************************
+      * The paragraphs below are never fallen into - they are only    *
+      * reached by PERFORM, from the single-account chain above or    *
+      * from the batch driver.                                        *
+      *****************************************************************
+
+       batch-driver.
+              perform load-restart-point
+              move 0 to batch-records-read
+              open input savings-accounts
+              if sa-status not = "00"
+                     display "SAVACCT OPEN FAILED - STATUS " sa-status
+              else
+                     move "Y" to more-accounts-sw
+                     read savings-accounts
+                         at end move "N" to more-accounts-sw
+                     end-read
+                     if more-accounts
+                            add 1 to batch-records-read
+                     end-if
+                     perform batch-process-record until no-more-accounts
+                     close savings-accounts
+                     perform clear-restart-point
+              end-if.
+
+       batch-process-record.
+              move sa-account-number to account-number
+              move sa-present-value to present-value
+              move sa-annual-interest to annual-interest
+              move sa-loan-term-years to loan-term-years
+              move 12 to periods-per-year
+              move 0 to monthly-contribution
+              move 0 to contribution-per-period
+              move "N" to early-withdrawal-sw
+              move "N" to yearly-report-sw
+
+              move account-number to account-out
+              if batch-records-read <= restart-records-processed
+                     display "SKIPPING ALREADY-PROCESSED ACCOUNT: "
+                            account-out
+              else
+                     if present-value > 999999999 or annual-interest
+                            > 26 or loan-term-years > 30
+                            display "INVALID DATA - SKIPPED - ACCOUNT: "
+                                   account-out
+                     else
+                            move 1 to am-idx
+                            move "N" to cross-check-result
+                            perform check-master-entry varying am-idx
+                                   from 1 by 1
+                                   until am-idx > account-master-count
+                            if cross-check-discrepancy
+                                   display "MISMATCH VS MASTER - "
+                                          "ACCOUNT: " account-out
+                            else
+                                   perform calculate-it
+                                   display "ACCOUNT: " account-out
+                                          " PRINCIPAL: " principal
+                                          " FUTURE VALUE: " fv-out
+                                   perform write-audit-log
+                                   perform write-gl-posting
+                            end-if
+                     end-if
+                     move batch-records-read
+                            to restart-records-processed
+                     move account-number to restart-last-account
+                     perform write-checkpoint
+              end-if
+
+              read savings-accounts
+                  at end move "N" to more-accounts-sw
+              end-read
+              if more-accounts
+                     add 1 to batch-records-read
+              end-if.
+
+       load-restart-point.
+              move 0 to restart-records-processed
+              move 0 to restart-last-account
+              open input restart-file
+              if rst-status = "00"
+                     read restart-file
+                         at end continue
+                     end-read
+                     if rst-status = "00"
+                            move rst-records-processed
+                                   to restart-records-processed
+                            move rst-last-account
+                                   to restart-last-account
+                     end-if
+                     close restart-file
+              end-if.
+
+       write-checkpoint.
+              open output restart-file
+              move spaces to rst-record
+              move restart-records-processed to rst-records-processed
+              move restart-last-account to rst-last-account
+              write rst-record
+              close restart-file.
+
+       clear-restart-point.
+              open output restart-file
+              move spaces to rst-record
+              move 0 to rst-records-processed
+              move 0 to rst-last-account
+              write rst-record
+              close restart-file.
+
+       load-account-master.
+              move 0 to account-master-count
+              move "Y" to more-master-sw
+              open input account-master
+              if am-status not = "00"
+                     move "N" to more-master-sw
+              else
+                     read account-master
+                         at end move "N" to more-master-sw
+                     end-read
+              end-if
+              perform store-account-master-record
+                     until no-more-master-recs
+              if am-status not = "35"
+                     close account-master
+              end-if.
+
+       store-account-master-record.
+              if account-master-count >= 2000
+                     display "ACCOUNT MASTER HAS MORE THAN 2000 "
+                            "RECORDS - REMAINDER NOT LOADED."
+                     move "N" to more-master-sw
+              else
+                     add 1 to account-master-count
+                     move am-rec-account-number
+                            to am-account-number (account-master-count)
+                     move am-rec-present-value
+                            to am-present-value (account-master-count)
+                     move am-rec-annual-interest
+                            to am-annual-interest (account-master-count)
+                     read account-master
+                         at end move "N" to more-master-sw
+                     end-read
+              end-if.
+
+       check-master-entry.
+              if am-account-number (am-idx) = account-number
+                     if am-present-value (am-idx) = present-value
+                            and am-annual-interest (am-idx) =
+                            annual-interest
+                            move "M" to cross-check-result
+                     else
+                            move "D" to cross-check-result
+                     end-if
+              end-if.
+
+       load-rate-schedule-file.
+              move 0 to rsm-count
+              move "Y" to more-rate-sw
+              open input savings-rate-schedule
+              if rs-status not = "00"
+                     move "N" to more-rate-sw
+              else
+                     read savings-rate-schedule
+                         at end move "N" to more-rate-sw
+                     end-read
+              end-if
+              perform store-rate-schedule-record
+                     until no-more-rate-recs
+              if rs-status not = "35"
+                     close savings-rate-schedule
+              end-if.
+
+       store-rate-schedule-record.
+              if rsm-count >= 2000
+                     display "SAVINGS RATE SCHEDULE HAS MORE THAN "
+                            "2000 RECORDS - REMAINDER NOT LOADED."
+                     move "N" to more-rate-sw
+              else
+                     add 1 to rsm-count
+                     move srs-account-number
+                            to rsm-account-number (rsm-count)
+                     move srs-start-month to rsm-start-month (rsm-count)
+                     move srs-end-month to rsm-end-month (rsm-count)
+                     move srs-annual-rate to rsm-annual-rate (rsm-count)
+                     read savings-rate-schedule
+                         at end move "N" to more-rate-sw
+                     end-read
+              end-if.
+
+       get-rate-schedule-entries.
+              display "Enter rate segments, start month, end month "
+                     "and annual rate.  Enter 0 0 0 to stop."
+              move 0 to rate-schedule-count
+              perform get-one-rate-segment.
+
+       get-one-rate-segment.
+              add 1 to rate-schedule-count
+              display "Segment " rate-schedule-count
+                     " - start month: "
+              accept rs-start-month (rate-schedule-count)
+              display "Segment " rate-schedule-count " - end month: "
+              accept rs-end-month (rate-schedule-count)
+              display "Segment " rate-schedule-count
+                     " - annual rate %: "
+              accept rs-annual-rate (rate-schedule-count)
+              if rs-start-month (rate-schedule-count) = 0 and
+                     rs-end-month (rate-schedule-count) = 0
+                     subtract 1 from rate-schedule-count
+              else
+                     if rate-schedule-count < 20
+                            perform get-one-rate-segment
+                     end-if
+              end-if.
+
+       set-rate-schedule-for-account.
+              if account-number not = 0
+                     move 0 to rate-schedule-count
+                     move "N" to rate-schedule-full-sw
+                     move account-number to account-out
+                     move 1 to rsm-idx
+                     perform copy-rate-schedule-entry varying rsm-idx
+                            from 1 by 1 until rsm-idx > rsm-count
+              end-if.
+
+       copy-rate-schedule-entry.
+              if rsm-account-number (rsm-idx) = account-number
+                     if rate-schedule-count >= 20
+                            if not rate-schedule-is-full
+                                   display "ACCOUNT " account-out
+                                          " HAS MORE THAN 20 RATE "
+                                          "SEGMENTS ON FILE - "
+                                          "REMAINDER NOT USED."
+                                   move "Y" to rate-schedule-full-sw
+                            end-if
+                     else
+                            add 1 to rate-schedule-count
+                            move rsm-start-month (rsm-idx)
+                                   to rs-start-month
+                                   (rate-schedule-count)
+                            move rsm-end-month (rsm-idx)
+                                   to rs-end-month
+                                   (rate-schedule-count)
+                            move rsm-annual-rate (rsm-idx)
+                                   to rs-annual-rate
+                                   (rate-schedule-count)
+                     end-if
+              end-if.
+
+       calculate-it.
+
+      *****************************************************************
+      *                                                               *
+      * Savings account formula:                                      *
+      *                                                               *
+      *              F = P (1+r)^n                                    *
+      *                                                               *
+      *       F = Future Value                                        *
+      *       P = Present Value (initial investment)                  *
+      *       r = rate-per-period                                     *
+      *       n = total-periods                                       *
+      *                                                               *
+      *****************************************************************
+
+              move loan-term-years to loan-term-out
+              move present-value to principal
+              move annual-interest to interest-rate
+
+              compute total-periods = periods-per-year * loan-term-years
+              move present-value to running-balance
+              move "N" to early-withdrawal-done-sw
+              perform set-rate-schedule-for-account
+
+              perform calc-period varying current-period from 1 by 1
+                     until current-period > total-periods or
+                            early-withdrawal-is-done
+
+              if not early-withdrawal-is-done
+                     compute future-value rounded = running-balance
+              end-if
+
+              compute interest-earned = future-value - present-value
+              move future-value to fv-out.
+
+       calc-period.
+              perform lookup-period-rate
+
+              compute numerator = running-balance * rate-per-period
+              compute running-balance = running-balance + numerator +
+                     contribution-per-period
+
+              if has-early-withdrawal and
+                     current-period = early-withdrawal-period
+                     compute future-value rounded = running-balance
+                     perform apply-early-withdrawal-penalty
+                     move "Y" to early-withdrawal-done-sw
+              end-if
+
+              divide current-period by periods-per-year
+                     giving current-year remainder period-remainder
+              if period-remainder = 0 and has-yearly-report
+                     perform write-year-line
+              end-if.
+
+       lookup-period-rate.
+              compute current-month =
+                     ((current-period - 1) * 12 / periods-per-year)
+                     + 1
+              move annual-interest to active-annual-rate
+              if rate-schedule-count not = 0
+                     move 1 to rs-idx
+                     perform find-rate-segment varying rs-idx
+                            from 1 by 1
+                            until rs-idx > rate-schedule-count
+              end-if
+              compute denominator = periods-per-year * 100
+              divide active-annual-rate by denominator
+                     giving rate-per-period rounded.
+
+       find-rate-segment.
+              if current-month >= rs-start-month (rs-idx) and
+                     current-month <= rs-end-month (rs-idx)
+                     move rs-annual-rate (rs-idx) to active-annual-rate
+              end-if.
+
+       apply-early-withdrawal-penalty.
+              compute penalty-amount rounded =
+                     future-value * penalty-rate
+              compute future-value = future-value - penalty-amount
+              move future-value to fv-out.
+
+       disp-result.
+              display "Principal: " principal
+              display "Term: " loan-term-out " years"
+              display "Interest Rate: " interest-rate "%"
+              if has-early-withdrawal
+                     move penalty-amount to penalty-out
+                     move early-withdrawal-month to withdraw-month-out
+                     display "Early withdrawal at month "
+                            withdraw-month-out
+                     display "Early withdrawal penalty: " penalty-out
+              end-if
+              display "Future Value: " fv-out
+              if has-yearly-report
+                     display "Year-by-year projection written to "
+                            "SAVRPT."
+              end-if.
+
+       write-year-line.
+              if not report-is-open
+                     perform open-projection-report
+              end-if
+              if report-is-open
+                     if early-withdrawal-is-done
+                            move future-value to year-end-balance
+                     else
+                            compute year-end-balance rounded =
+                                   running-balance
+                     end-if
+                     move year-end-balance to year-balance-out
+                     move current-year to year-out
+                     move spaces to prt-line
+                     if early-withdrawal-is-done
+                            string "Year " year-out
+                                   " ending balance: " year-balance-out
+                                   " (after early withdrawal penalty)"
+                                   delimited by size into prt-line
+                     else
+                            string "Year " year-out
+                                   " ending balance: " year-balance-out
+                                   delimited by size into prt-line
+                     end-if
+                     write prt-line
+              end-if.
+
+       open-projection-report.
+              open output projection-report
+              if rpt-status not = "00"
+                     display "SAVRPT OPEN FAILED - STATUS " rpt-status
+              else
+                     move "Y" to report-opened-sw
+                     move account-number to account-out
+                     move spaces to prt-line
+                     string "SAVINGS ACCOUNT YEAR-BY-YEAR PROJECTION"
+                            delimited by size into prt-line
+                     write prt-line
+                     move spaces to prt-line
+                     string "Account: " account-out "  Run date: "
+                            run-date delimited by size into prt-line
+                     write prt-line
+                     move spaces to prt-line
+                     write prt-line
+              end-if.
+
+       open-calc-log.
+              open extend savings-calc-log
+              if log-status = "35"
+                     open output savings-calc-log
+              end-if.
+
+       open-gl-posting.
+              open extend gl-posting-file
+              if gl-status = "35"
+                     open output gl-posting-file
+              end-if.
+
+       write-audit-log.
+              move spaces to scl-record
+              move run-date to scl-log-date
+              move run-time to scl-log-time
+              move run-user-id to scl-user-id
+              move account-number to scl-account-number
+              move present-value to scl-present-value
+              move annual-interest to scl-annual-interest
+              move loan-term-years to scl-loan-term-years
+              move periods-per-year to scl-periods-per-year
+              move monthly-contribution to scl-monthly-contrib
+              if rate-schedule-count not = 0
+                     move "Y" to scl-rate-schedule-used
+              else
+                     move "N" to scl-rate-schedule-used
+              end-if
+              if has-early-withdrawal and early-withdrawal-is-done
+                     move early-withdrawal-month to scl-withdrawal-month
+                     move penalty-amount to scl-penalty-amount
+              else
+                     move 0 to scl-withdrawal-month
+                     move 0 to scl-penalty-amount
+              end-if
+              move future-value to scl-future-value
+              write scl-record.
+
+       write-gl-posting.
+              move spaces to glp-record
+              move account-number to glp-account-number
+              move present-value to glp-principal
+              move interest-earned to glp-interest-earned
+              move future-value to glp-future-value
+              move run-date to glp-posting-date
+              write glp-record.
